@@ -0,0 +1,117 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTEXTR
+      *
+      * CSV extract - scans every CUSTOMER-FILE record and writes one
+      * comma-delimited row (ID, quoted name, balance, status) per
+      * customer to CUSTOMER.CSV, with a header row, for the downstream
+      * reporting system to import into Excel.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTEXTR IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT EXTRACT-FILE ASSIGN TO "CUSTOMER.CSV"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXTRACT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       FD  EXTRACT-FILE.
+       01  EXTRACT-RECORD                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+       01  WS-EXTRACT-FILE-STATUS          PIC XX.
+       01  WS-CUSTOMER-EOF-SWITCH          PIC X      VALUE "N".
+           88  WS-CUSTOMER-EOF             VALUE "Y".
+
+       01  WS-ID-DISPLAY                   PIC 9(5).
+       01  WS-BALANCE-CSV                  PIC -(9)9.99.
+       01  WS-ROW-COUNT                    PIC 9(7)   VALUE 0.
+       01  WS-ROW-COUNT-DISPLAY            PIC ZZZ,ZZ9.
+       01  WS-CSV-LINE                     PIC X(80).
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Unable to open CUSTOMER-FILE (status "
+                   WS-CUSTOMER-FILE-STATUS ")"
+               GOBACK
+           END-IF.
+           OPEN OUTPUT EXTRACT-FILE.
+
+           MOVE "Customer ID,Customer Name,Balance,Status"
+               TO WS-CSV-LINE.
+           WRITE EXTRACT-RECORD FROM WS-CSV-LINE.
+
+           MOVE 1 TO WS-REL-KEY.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN WS-REL-KEY
+               INVALID KEY
+                   SET WS-CUSTOMER-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-CUSTOMER-EOF
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-DATA-RECORD
+                   AT END
+                       SET WS-CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-WRITE-CSV-ROW
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE EXTRACT-FILE.
+
+           MOVE WS-ROW-COUNT TO WS-ROW-COUNT-DISPLAY.
+           DISPLAY WS-ROW-COUNT-DISPLAY
+               " customer rows written to CUSTOMER.CSV".
+           GOBACK.
+
+       1000-WRITE-CSV-ROW.
+           MOVE WS-CUSTOMER-ID TO WS-ID-DISPLAY.
+           MOVE WS-BALANCE TO WS-BALANCE-CSV.
+           MOVE SPACES TO WS-CSV-LINE.
+           STRING WS-ID-DISPLAY DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               FUNCTION TRIM(WS-CUSTOMER-NAME) DELIMITED BY SIZE
+               '"' DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               FUNCTION TRIM(WS-BALANCE-CSV) DELIMITED BY SIZE
+               "," DELIMITED BY SIZE
+               WS-CUSTOMER-STATUS DELIMITED BY SIZE
+               INTO WS-CSV-LINE
+           END-STRING.
+           WRITE EXTRACT-RECORD FROM WS-CSV-LINE.
+           ADD 1 TO WS-ROW-COUNT.
