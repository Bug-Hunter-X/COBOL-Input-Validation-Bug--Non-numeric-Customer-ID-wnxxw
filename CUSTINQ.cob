@@ -0,0 +1,143 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTINQ
+      *
+      * Customer inquiry - prompts for one customer ID, validates it
+      * is numeric and in range, and displays the matching customer's
+      * name and balance from CUSTOMER-FILE. Customer ID doubles as
+      * the relative record number within CUSTOMER-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTINQ IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-INPUT-AREA                   PIC X(6).
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+       01  WS-AUDIT-FILE-STATUS            PIC XX.
+       01  WS-CURRENT-TIMESTAMP            PIC X(21).
+       01  WS-VALIDATION-RESULT            PIC X(7).
+       01  WS-LOOKUP-RESULT                PIC X(9).
+       01  WS-BALANCE-DISPLAY              PIC ----,---,--9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           DISPLAY "Enter customer ID: ".
+           ACCEPT WS-INPUT-AREA.
+
+           IF FUNCTION TRIM(WS-INPUT-AREA) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(WS-INPUT-AREA) TO WS-CUSTOMER-ID
+               IF WS-CUSTOMER-ID > 99999 THEN
+                   MOVE "INVALID" TO WS-VALIDATION-RESULT
+                   MOVE "SKIPPED" TO WS-LOOKUP-RESULT
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                   DISPLAY "Invalid Customer ID"
+                   CLOSE AUDIT-LOG-FILE
+                   GOBACK
+               END-IF
+           ELSE
+               MOVE "INVALID" TO WS-VALIDATION-RESULT
+               MOVE "SKIPPED" TO WS-LOOKUP-RESULT
+               PERFORM 8000-WRITE-AUDIT-RECORD
+               DISPLAY "Invalid input. Please enter numeric value."
+               CLOSE AUDIT-LOG-FILE
+               GOBACK
+           END-IF.
+
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Unable to open CUSTOMER-FILE (status "
+                   WS-CUSTOMER-FILE-STATUS ")"
+               CLOSE AUDIT-LOG-FILE
+               GOBACK
+           END-IF.
+
+           MOVE WS-CUSTOMER-ID TO WS-REL-KEY.
+           READ CUSTOMER-FILE INTO WS-DATA-RECORD
+               INVALID KEY
+                   MOVE "VALID" TO WS-VALIDATION-RESULT
+                   MOVE "NOT FOUND" TO WS-LOOKUP-RESULT
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+                   DISPLAY "Customer not found"
+                   CLOSE CUSTOMER-FILE
+                   CLOSE AUDIT-LOG-FILE
+                   GOBACK
+           END-READ.
+
+           MOVE "VALID" TO WS-VALIDATION-RESULT.
+           IF WS-STATUS-ACTIVE THEN
+               MOVE "FOUND" TO WS-LOOKUP-RESULT
+           ELSE
+               MOVE "BLOCKED" TO WS-LOOKUP-RESULT
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT-RECORD.
+
+           DISPLAY "Customer Name: " WS-CUSTOMER-NAME.
+           IF WS-STATUS-CLOSED THEN
+               DISPLAY "Account is closed. Balance inquiry blocked."
+           ELSE
+               IF WS-STATUS-FROZEN THEN
+                   DISPLAY "Account is frozen. Balance inquiry blocked."
+               ELSE
+                   MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+                   DISPLAY "Balance: " WS-BALANCE-DISPLAY
+               END-IF
+           END-IF.
+
+           CLOSE CUSTOMER-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-INPUT-AREA TO AL-CUSTOMER-ID.
+           MOVE WS-VALIDATION-RESULT TO AL-VALIDATION-RESULT.
+           MOVE WS-LOOKUP-RESULT TO AL-LOOKUP-RESULT.
+           WRITE AUDIT-LOG-RECORD.
