@@ -0,0 +1,67 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTMENU
+      *
+      * Menu-driven front end - displays a numbered menu and CALLs the
+      * matching customer-system program for each option, looping until
+      * the operator chooses to exit. Each called program is a separate
+      * source file compiled IS INITIAL PROGRAM so its WORKING-STORAGE
+      * (EOF switches, counts, etc.) resets on every CALL instead of
+      * carrying state over from the previous menu selection.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMENU.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CHOICE-INPUT                 PIC X.
+       01  WS-EXIT-SWITCH                  PIC X      VALUE "N".
+           88  WS-EXIT-REQUESTED           VALUE "Y".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM UNTIL WS-EXIT-REQUESTED
+               PERFORM 1000-DISPLAY-MENU
+               PERFORM 2000-DISPATCH
+           END-PERFORM.
+           GOBACK.
+
+       1000-DISPLAY-MENU.
+           DISPLAY " ".
+           DISPLAY "===== Customer System Menu =====".
+           DISPLAY "1. Customer inquiry by ID".
+           DISPLAY "2. Customer inquiry by name".
+           DISPLAY "3. Batch lookup (transaction file)".
+           DISPLAY "4. Add or change a customer".
+           DISPLAY "5. End-of-day reconciliation report".
+           DISPLAY "6. Export customer list to CSV".
+           DISPLAY "7. Exit".
+           DISPLAY "Enter choice: ".
+           ACCEPT WS-CHOICE-INPUT.
+
+       2000-DISPATCH.
+           EVALUATE WS-CHOICE-INPUT
+               WHEN "1"
+                   CALL "CUSTINQ"
+                   END-CALL
+               WHEN "2"
+                   CALL "CUSTNAME"
+                   END-CALL
+               WHEN "3"
+                   CALL "CUSTBATCH"
+                   END-CALL
+               WHEN "4"
+                   CALL "CUSTMAINT"
+                   END-CALL
+               WHEN "5"
+                   CALL "CUSTRECON"
+                   END-CALL
+               WHEN "6"
+                   CALL "CUSTEXTR"
+                   END-CALL
+               WHEN "7"
+                   SET WS-EXIT-REQUESTED TO TRUE
+               WHEN OTHER
+                   DISPLAY "Invalid choice. Enter 1-7."
+           END-EVALUATE.
