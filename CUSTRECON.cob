@@ -0,0 +1,163 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTRECON
+      *
+      * End-of-day reconciliation - reads every CUSTOMER-FILE record,
+      * sums WS-BALANCE and counts records, and compares the total
+      * against the control total produced by the prior run (read from
+      * CONTROL-TOTAL-FILE, or keyed in if that file is missing).
+      * Writes the new control total for tomorrow's comparison.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTRECON IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT CONTROL-TOTAL-FILE ASSIGN TO "CONTROL.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CONTROL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       FD  CONTROL-TOTAL-FILE.
+       01  CONTROL-TOTAL-RECORD.
+           05  CT-RECORD-COUNT             PIC 9(7).
+           05  FILLER                      PIC X      VALUE SPACE.
+           05  CT-TOTAL-BALANCE            PIC S9(9)V99 SIGN TRAILING.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+       01  WS-CONTROL-FILE-STATUS          PIC XX.
+       01  WS-CUSTOMER-EOF-SWITCH          PIC X      VALUE "N".
+           88  WS-CUSTOMER-EOF             VALUE "Y".
+
+       01  WS-RECORD-COUNT                 PIC 9(7)     VALUE 0.
+       01  WS-TOTAL-BALANCE                PIC S9(9)V99 VALUE 0.
+
+       01  WS-PRIOR-RECORD-COUNT           PIC 9(7)     VALUE 0.
+       01  WS-PRIOR-TOTAL-BALANCE          PIC S9(9)V99 VALUE 0.
+       01  WS-PRIOR-COUNT-INPUT            PIC X(7).
+       01  WS-PRIOR-BALANCE-INPUT          PIC X(13).
+       01  WS-BALANCE-CHECK                PIC S9(4) COMP.
+
+       01  WS-COUNT-DISPLAY                PIC ZZZ,ZZ9.
+       01  WS-BALANCE-DISPLAY              PIC ----,---,--9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-SUM-CUSTOMER-FILE.
+           PERFORM 2000-GET-PRIOR-CONTROL-TOTAL.
+           PERFORM 3000-COMPARE-TOTALS.
+           PERFORM 4000-WRITE-CONTROL-TOTAL.
+           GOBACK.
+
+       1000-SUM-CUSTOMER-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Unable to open CUSTOMER-FILE (status "
+                   WS-CUSTOMER-FILE-STATUS ")"
+               GOBACK
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN WS-REL-KEY
+               INVALID KEY
+                   SET WS-CUSTOMER-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-CUSTOMER-EOF
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-DATA-RECORD
+                   AT END
+                       SET WS-CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       ADD 1 TO WS-RECORD-COUNT
+                       ADD WS-BALANCE TO WS-TOTAL-BALANCE
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+
+       2000-GET-PRIOR-CONTROL-TOTAL.
+           OPEN INPUT CONTROL-TOTAL-FILE.
+           IF WS-CONTROL-FILE-STATUS = "35" THEN
+               DISPLAY "No prior control total file found"
+               DISPLAY "Enter prior record count: "
+               ACCEPT WS-PRIOR-COUNT-INPUT
+               IF FUNCTION TRIM(WS-PRIOR-COUNT-INPUT) IS NUMERIC THEN
+                   MOVE FUNCTION TRIM(WS-PRIOR-COUNT-INPUT)
+                       TO WS-PRIOR-RECORD-COUNT
+               ELSE
+                   DISPLAY "Invalid input. Please enter numeric value."
+                   GOBACK
+               END-IF
+               DISPLAY "Enter prior total balance: "
+               ACCEPT WS-PRIOR-BALANCE-INPUT
+               COMPUTE WS-BALANCE-CHECK =
+                   FUNCTION TEST-NUMVAL(WS-PRIOR-BALANCE-INPUT)
+               IF WS-BALANCE-CHECK NOT = 0 THEN
+                   DISPLAY "Invalid input. Please enter numeric value."
+                   GOBACK
+               END-IF
+               MOVE FUNCTION NUMVAL(WS-PRIOR-BALANCE-INPUT)
+                   TO WS-PRIOR-TOTAL-BALANCE
+           ELSE
+               READ CONTROL-TOTAL-FILE INTO CONTROL-TOTAL-RECORD
+                   AT END
+                       DISPLAY "Control total file is empty"
+                       MOVE 0 TO WS-PRIOR-RECORD-COUNT
+                       MOVE 0 TO WS-PRIOR-TOTAL-BALANCE
+                   NOT AT END
+                       MOVE CT-RECORD-COUNT TO WS-PRIOR-RECORD-COUNT
+                       MOVE CT-TOTAL-BALANCE TO WS-PRIOR-TOTAL-BALANCE
+               END-READ
+               CLOSE CONTROL-TOTAL-FILE
+           END-IF.
+
+       3000-COMPARE-TOTALS.
+           MOVE WS-RECORD-COUNT TO WS-COUNT-DISPLAY.
+           MOVE WS-TOTAL-BALANCE TO WS-BALANCE-DISPLAY.
+           DISPLAY "Records read: " WS-COUNT-DISPLAY.
+           DISPLAY "Computed total balance: " WS-BALANCE-DISPLAY.
+
+           IF WS-RECORD-COUNT = WS-PRIOR-RECORD-COUNT
+               AND WS-TOTAL-BALANCE = WS-PRIOR-TOTAL-BALANCE THEN
+               DISPLAY "RECONCILIATION OK - totals match."
+           ELSE
+               DISPLAY "RECONCILIATION MISMATCH -"
+                   " CUSTOMER-FILE does not match the control total."
+           END-IF.
+
+       4000-WRITE-CONTROL-TOTAL.
+           OPEN OUTPUT CONTROL-TOTAL-FILE.
+           MOVE SPACES TO CONTROL-TOTAL-RECORD.
+           MOVE WS-RECORD-COUNT TO CT-RECORD-COUNT.
+           MOVE WS-TOTAL-BALANCE TO CT-TOTAL-BALANCE.
+           WRITE CONTROL-TOTAL-RECORD.
+           CLOSE CONTROL-TOTAL-FILE.
