@@ -0,0 +1,149 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTNAME
+      *
+      * Customer lookup by name - scans CUSTOMER-FILE for every record
+      * whose WS-CUSTOMER-NAME matches the name keyed in, displaying
+      * the matching customer ID and balance. CUSTOMER-FILE has no
+      * alternate index support in this runtime, so the match is a
+      * full-file scan rather than an indexed alternate-key read. Every
+      * match (or the no-match outcome) is appended to AUDIT-LOG-FILE,
+      * the same as every other balance lookup in the system.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTNAME IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-NAME-INPUT                   PIC X(30).
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+       01  WS-AUDIT-FILE-STATUS            PIC XX.
+       01  WS-CUSTOMER-EOF-SWITCH          PIC X      VALUE "N".
+           88  WS-CUSTOMER-EOF             VALUE "Y".
+
+       01  WS-MATCH-COUNT                  PIC 9(5)     VALUE 0.
+       01  WS-MATCH-COUNT-DISPLAY          PIC ZZZZ9.
+       01  WS-BALANCE-DISPLAY              PIC ----,---,--9.99.
+       01  WS-CURRENT-TIMESTAMP            PIC X(21).
+       01  WS-VALIDATION-RESULT            PIC X(7).
+       01  WS-LOOKUP-RESULT                PIC X(9).
+       01  WS-AUDIT-ID                     PIC X(6)   VALUE SPACES.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter customer name: ".
+           ACCEPT WS-NAME-INPUT.
+
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Unable to open CUSTOMER-FILE (status "
+                   WS-CUSTOMER-FILE-STATUS ")"
+               CLOSE AUDIT-LOG-FILE
+               GOBACK
+           END-IF.
+           MOVE 1 TO WS-REL-KEY.
+           START CUSTOMER-FILE KEY IS NOT LESS THAN WS-REL-KEY
+               INVALID KEY
+                   SET WS-CUSTOMER-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-CUSTOMER-EOF
+               READ CUSTOMER-FILE NEXT RECORD INTO WS-DATA-RECORD
+                   AT END
+                       SET WS-CUSTOMER-EOF TO TRUE
+                   NOT AT END
+                       IF WS-CUSTOMER-NAME = WS-NAME-INPUT THEN
+                           PERFORM 1000-DISPLAY-MATCH
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE CUSTOMER-FILE.
+
+           IF WS-MATCH-COUNT = 0 THEN
+               MOVE SPACES TO WS-AUDIT-ID
+               MOVE "VALID" TO WS-VALIDATION-RESULT
+               MOVE "NOT FOUND" TO WS-LOOKUP-RESULT
+               PERFORM 8000-WRITE-AUDIT-RECORD
+               DISPLAY "No customer found with that name."
+           ELSE
+               IF WS-MATCH-COUNT > 1 THEN
+                   MOVE WS-MATCH-COUNT TO WS-MATCH-COUNT-DISPLAY
+                   DISPLAY WS-MATCH-COUNT-DISPLAY
+                       " customers match that name - use the "
+                       "customer ID to look up a specific account."
+               END-IF
+           END-IF.
+
+           CLOSE AUDIT-LOG-FILE.
+           GOBACK.
+
+       1000-DISPLAY-MATCH.
+           ADD 1 TO WS-MATCH-COUNT.
+           MOVE WS-CUSTOMER-ID TO WS-AUDIT-ID.
+           MOVE "VALID" TO WS-VALIDATION-RESULT.
+           IF WS-STATUS-ACTIVE THEN
+               MOVE WS-BALANCE TO WS-BALANCE-DISPLAY
+               MOVE "FOUND" TO WS-LOOKUP-RESULT
+               DISPLAY "Customer ID: " WS-CUSTOMER-ID
+                   "  Balance: " WS-BALANCE-DISPLAY
+           ELSE
+               MOVE "BLOCKED" TO WS-LOOKUP-RESULT
+               DISPLAY "Customer ID: " WS-CUSTOMER-ID
+                   "  Account is not active - balance blocked."
+           END-IF.
+           PERFORM 8000-WRITE-AUDIT-RECORD.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-AUDIT-ID TO AL-CUSTOMER-ID.
+           MOVE WS-VALIDATION-RESULT TO AL-VALIDATION-RESULT.
+           MOVE WS-LOOKUP-RESULT TO AL-LOOKUP-RESULT.
+           WRITE AUDIT-LOG-RECORD.
