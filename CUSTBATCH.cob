@@ -0,0 +1,262 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTBATCH
+      *
+      * Batch customer inquiry - reads a sequential file of customer
+      * IDs (TRANS-FILE), applies the same NUMERIC/range validation and
+      * CUSTOMER-FILE lookup as CUSTINQ for each one, and writes one
+      * report line per ID instead of stopping the run on a bad ID.
+      *
+      * Checkpoint/restart: after every transaction processed, the
+      * number of transactions processed so far is written to
+      * CHECKPOINT-FILE. If the run abends and is restarted, that count
+      * is read back and used to skip the already-processed TRANS-FILE
+      * records (and to append rather than overwrite REPORT-FILE) so
+      * the resumed run picks up with the next unprocessed ID. A
+      * completed run clears the checkpoint so the next run starts
+      * fresh from the top of TRANS-FILE.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTBATCH IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+           SELECT TRANS-FILE ASSIGN TO "TRANS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "CUSTBATCH.RPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPORT-FILE-STATUS.
+
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDIT.LOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "CUSTBATCH.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       FD  TRANS-FILE.
+       01  TRANS-RECORD                    PIC X(6).
+
+       FD  REPORT-FILE.
+       01  REPORT-RECORD                   PIC X(80).
+
+       FD  AUDIT-LOG-FILE.
+       01  AUDIT-LOG-RECORD.
+           COPY AUDITREC.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           05  CK-RECORD-COUNT             PIC 9(7).
+           05  FILLER                      PIC X      VALUE SPACE.
+           05  CK-LAST-TRANS-ID            PIC X(6).
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-INPUT-AREA                   PIC X(6).
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+       01  WS-TRANS-FILE-STATUS            PIC XX.
+       01  WS-REPORT-FILE-STATUS           PIC XX.
+       01  WS-AUDIT-FILE-STATUS            PIC XX.
+       01  WS-CHECKPOINT-FILE-STATUS       PIC XX.
+       01  WS-TRANS-EOF-SWITCH             PIC X VALUE "N".
+           88  WS-TRANS-EOF                VALUE "Y".
+
+       01  WS-PROCESSED-COUNT              PIC 9(7)   VALUE 0.
+       01  WS-SKIP-COUNT                   PIC 9(7)   VALUE 0.
+       01  WS-CHECKPOINT-LAST-ID           PIC X(6)   VALUE SPACES.
+
+       01  WS-CURRENT-TIMESTAMP            PIC X(21).
+       01  WS-VALIDATION-RESULT            PIC X(7).
+       01  WS-LOOKUP-RESULT                PIC X(9).
+
+       01  WS-REPORT-LINE.
+           05  WS-REPORT-ID                PIC X(6).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-REPORT-NAME               PIC X(30).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-REPORT-BALANCE            PIC X(15).
+           05  FILLER                      PIC X(2)  VALUE SPACES.
+           05  WS-REPORT-MESSAGE            PIC X(20).
+
+       01  WS-BALANCE-EDIT                 PIC ----,---,--9.99.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 0500-READ-CHECKPOINT.
+
+           OPEN INPUT TRANS-FILE.
+           OPEN INPUT CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS NOT = "00" THEN
+               DISPLAY "Unable to open CUSTOMER-FILE (status "
+                   WS-CUSTOMER-FILE-STATUS ")"
+               CLOSE TRANS-FILE
+               GOBACK
+           END-IF.
+           IF WS-SKIP-COUNT > 0 THEN
+               OPEN EXTEND REPORT-FILE
+               IF WS-REPORT-FILE-STATUS = "05" OR WS-REPORT-FILE-STATUS
+                   = "35" THEN
+                   OPEN OUTPUT REPORT-FILE
+               END-IF
+           ELSE
+               OPEN OUTPUT REPORT-FILE
+           END-IF.
+           OPEN EXTEND AUDIT-LOG-FILE.
+           IF WS-AUDIT-FILE-STATUS = "05" OR WS-AUDIT-FILE-STATUS = "35"
+               THEN
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF.
+
+           MOVE WS-SKIP-COUNT TO WS-PROCESSED-COUNT.
+           PERFORM WS-SKIP-COUNT TIMES
+               READ TRANS-FILE INTO WS-INPUT-AREA
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+               END-READ
+           END-PERFORM.
+
+           IF WS-SKIP-COUNT > 0 AND NOT WS-TRANS-EOF
+               AND WS-INPUT-AREA NOT = WS-CHECKPOINT-LAST-ID THEN
+               DISPLAY "WARNING: last transaction ID skipped ("
+                   WS-INPUT-AREA ") does not match the checkpoint's "
+                   "last processed ID (" WS-CHECKPOINT-LAST-ID
+                   ") - TRANS-FILE may have changed since the run "
+                   "that wrote this checkpoint."
+           END-IF.
+
+           PERFORM UNTIL WS-TRANS-EOF
+               READ TRANS-FILE INTO WS-INPUT-AREA
+                   AT END
+                       SET WS-TRANS-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-PROCESS-ONE-ID
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANS-FILE.
+           CLOSE CUSTOMER-FILE.
+           CLOSE REPORT-FILE.
+           CLOSE AUDIT-LOG-FILE.
+           PERFORM 9100-CLEAR-CHECKPOINT.
+           GOBACK.
+
+       0500-READ-CHECKPOINT.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-CHECKPOINT-FILE-STATUS = "00" THEN
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+                   AT END
+                       MOVE 0 TO WS-SKIP-COUNT
+                   NOT AT END
+                       MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+                       MOVE CK-LAST-TRANS-ID TO WS-CHECKPOINT-LAST-ID
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           ELSE
+               MOVE 0 TO WS-SKIP-COUNT
+           END-IF.
+           IF WS-SKIP-COUNT > 0 THEN
+               DISPLAY "Resuming batch run from checkpoint - "
+                   WS-SKIP-COUNT " transactions already processed."
+           END-IF.
+
+       1000-PROCESS-ONE-ID.
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-INPUT-AREA TO WS-REPORT-ID.
+
+           IF FUNCTION TRIM(WS-INPUT-AREA) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(WS-INPUT-AREA) TO WS-CUSTOMER-ID
+               IF WS-CUSTOMER-ID > 99999 THEN
+                   MOVE "invalid ID" TO WS-REPORT-MESSAGE
+                   MOVE "INVALID" TO WS-VALIDATION-RESULT
+                   MOVE "SKIPPED" TO WS-LOOKUP-RESULT
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+               ELSE
+                   MOVE "VALID" TO WS-VALIDATION-RESULT
+                   PERFORM 2000-LOOKUP-CUSTOMER
+                   PERFORM 8000-WRITE-AUDIT-RECORD
+               END-IF
+           ELSE
+               MOVE "invalid ID" TO WS-REPORT-MESSAGE
+               MOVE "INVALID" TO WS-VALIDATION-RESULT
+               MOVE "SKIPPED" TO WS-LOOKUP-RESULT
+               PERFORM 8000-WRITE-AUDIT-RECORD
+           END-IF.
+
+           WRITE REPORT-RECORD FROM WS-REPORT-LINE.
+
+           ADD 1 TO WS-PROCESSED-COUNT.
+           PERFORM 9000-WRITE-CHECKPOINT.
+
+       2000-LOOKUP-CUSTOMER.
+           MOVE WS-CUSTOMER-ID TO WS-REL-KEY.
+           READ CUSTOMER-FILE INTO WS-DATA-RECORD
+               INVALID KEY
+                   MOVE "not found" TO WS-REPORT-MESSAGE
+                   MOVE "NOT FOUND" TO WS-LOOKUP-RESULT
+               NOT INVALID KEY
+                   MOVE WS-CUSTOMER-NAME TO WS-REPORT-NAME
+                   IF WS-STATUS-ACTIVE THEN
+                       MOVE WS-BALANCE TO WS-BALANCE-EDIT
+                       MOVE WS-BALANCE-EDIT TO WS-REPORT-BALANCE
+                       MOVE "FOUND" TO WS-LOOKUP-RESULT
+                   ELSE
+                       MOVE "account blocked" TO WS-REPORT-MESSAGE
+                       MOVE "BLOCKED" TO WS-LOOKUP-RESULT
+                   END-IF
+           END-READ.
+
+       8000-WRITE-AUDIT-RECORD.
+           MOVE SPACES TO AUDIT-LOG-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AL-TIMESTAMP.
+           MOVE WS-INPUT-AREA TO AL-CUSTOMER-ID.
+           MOVE WS-VALIDATION-RESULT TO AL-VALIDATION-RESULT.
+           MOVE WS-LOOKUP-RESULT TO AL-LOOKUP-RESULT.
+           WRITE AUDIT-LOG-RECORD.
+
+       9000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE WS-PROCESSED-COUNT TO CK-RECORD-COUNT.
+           MOVE WS-INPUT-AREA TO CK-LAST-TRANS-ID.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+
+       9100-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE SPACES TO CHECKPOINT-RECORD.
+           MOVE 0 TO CK-RECORD-COUNT.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
