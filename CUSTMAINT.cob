@@ -0,0 +1,151 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTMAINT
+      *
+      * Customer maintenance - keys in a customer ID, name and balance
+      * and WRITEs a new CUSTOMER-FILE record or REWRITEs an existing
+      * one, reusing CUSTREC so CUSTINQ/CUSTBATCH see the change
+      * immediately.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMAINT IS INITIAL PROGRAM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-REL-KEY
+               FILE STATUS IS WS-CUSTOMER-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTOMER-FILE.
+       01  CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==WS-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==WS-CUSTOMER-NAME==
+                         ==BALANCE== BY ==WS-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==WS-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==WS-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==WS-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==WS-STATUS-FROZEN==.
+
+       01  WS-INPUT-AREA                   PIC X(6).
+       01  WS-NAME-INPUT                   PIC X(30).
+       01  WS-BALANCE-INPUT                PIC X(13).
+       01  WS-BALANCE-CHECK                PIC S9(4) COMP.
+       01  WS-BALANCE-MAGNITUDE            PIC S9(9)V99.
+       01  WS-STATUS-INPUT                 PIC X.
+       01  WS-REL-KEY                      PIC 9(8) COMP.
+       01  WS-CUSTOMER-FILE-STATUS         PIC XX.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           DISPLAY "Enter customer ID: ".
+           ACCEPT WS-INPUT-AREA.
+
+           IF FUNCTION TRIM(WS-INPUT-AREA) IS NUMERIC THEN
+               MOVE FUNCTION TRIM(WS-INPUT-AREA) TO WS-CUSTOMER-ID
+               IF WS-CUSTOMER-ID > 99999 THEN
+                   DISPLAY "Invalid Customer ID"
+                   GOBACK
+               END-IF
+           ELSE
+               DISPLAY "Invalid input. Please enter numeric value."
+               GOBACK
+           END-IF.
+
+           DISPLAY "Enter customer name: ".
+           ACCEPT WS-NAME-INPUT.
+           MOVE WS-NAME-INPUT TO WS-CUSTOMER-NAME.
+
+           DISPLAY "Enter balance (leading - for overdraft): ".
+           ACCEPT WS-BALANCE-INPUT.
+           COMPUTE WS-BALANCE-CHECK = FUNCTION TEST-NUMVAL(
+               WS-BALANCE-INPUT).
+           IF WS-BALANCE-CHECK NOT = 0 THEN
+               DISPLAY "Invalid input. Please enter numeric value."
+               GOBACK
+           END-IF.
+           MOVE FUNCTION NUMVAL(WS-BALANCE-INPUT)
+               TO WS-BALANCE-MAGNITUDE.
+           IF FUNCTION ABS(WS-BALANCE-MAGNITUDE) > 9999999.99 THEN
+               DISPLAY "Balance out of range. Enter up to 9999999.99."
+               GOBACK
+           END-IF.
+           MOVE WS-BALANCE-MAGNITUDE TO WS-BALANCE.
+
+           DISPLAY "Enter status (A=Active, C=Closed, F=Frozen), "
+               "or leave blank: ".
+           ACCEPT WS-STATUS-INPUT.
+           IF WS-STATUS-INPUT NOT = SPACE
+               AND WS-STATUS-INPUT NOT = "A"
+               AND WS-STATUS-INPUT NOT = "C"
+               AND WS-STATUS-INPUT NOT = "F" THEN
+               DISPLAY "Invalid status. Enter A, C, F, or blank."
+               GOBACK
+           END-IF.
+
+           OPEN I-O CUSTOMER-FILE.
+           IF WS-CUSTOMER-FILE-STATUS = "35" THEN
+               CLOSE CUSTOMER-FILE
+               OPEN OUTPUT CUSTOMER-FILE
+               CLOSE CUSTOMER-FILE
+               OPEN I-O CUSTOMER-FILE
+           END-IF.
+
+           MOVE WS-CUSTOMER-ID TO WS-REL-KEY.
+           READ CUSTOMER-FILE INTO WS-DATA-RECORD
+               INVALID KEY
+                   PERFORM 1000-ADD-CUSTOMER
+               NOT INVALID KEY
+                   PERFORM 2000-CHANGE-CUSTOMER
+           END-READ.
+
+           CLOSE CUSTOMER-FILE.
+           GOBACK.
+
+       1000-ADD-CUSTOMER.
+           MOVE WS-CUSTOMER-ID TO CF-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-NAME TO CF-CUSTOMER-NAME.
+           MOVE WS-BALANCE TO CF-BALANCE.
+           IF WS-STATUS-INPUT = SPACE THEN
+               MOVE "A" TO CF-CUSTOMER-STATUS
+           ELSE
+               MOVE WS-STATUS-INPUT TO CF-CUSTOMER-STATUS
+           END-IF.
+           MOVE WS-CUSTOMER-ID TO WS-REL-KEY.
+           WRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to add customer"
+               NOT INVALID KEY
+                   DISPLAY "Customer added"
+           END-WRITE.
+
+       2000-CHANGE-CUSTOMER.
+           MOVE WS-CUSTOMER-ID TO CF-CUSTOMER-ID.
+           MOVE WS-CUSTOMER-NAME TO CF-CUSTOMER-NAME.
+           MOVE WS-BALANCE TO CF-BALANCE.
+           IF WS-STATUS-INPUT = SPACE THEN
+               MOVE WS-CUSTOMER-STATUS TO CF-CUSTOMER-STATUS
+           ELSE
+               MOVE WS-STATUS-INPUT TO CF-CUSTOMER-STATUS
+           END-IF.
+           REWRITE CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to update customer"
+               NOT INVALID KEY
+                   DISPLAY "Customer updated"
+           END-REWRITE.
