@@ -0,0 +1,20 @@
+      *****************************************************************
+      * CUSTREC - shared CUSTOMER-FILE record layout.
+      * COPY ... REPLACING ==CUSTOMER-ID== BY ==xx-CUSTOMER-ID==
+      *                    ==CUSTOMER-NAME== BY ==xx-CUSTOMER-NAME==
+      *                    ==BALANCE== BY ==xx-BALANCE==
+      *                    ==CUSTOMER-STATUS== BY ==xx-CUSTOMER-STATUS==
+      *                    ==STATUS-ACTIVE== BY ==xx-STATUS-ACTIVE==
+      *                    ==STATUS-CLOSED== BY ==xx-STATUS-CLOSED==
+      *                    ==STATUS-FROZEN== BY ==xx-STATUS-FROZEN==
+      * to lay this record out under an FD (xx = CF) or a
+      * WORKING-STORAGE area (xx = WS) so every program that touches
+      * CUSTOMER-FILE shares one field layout.
+      *****************************************************************
+       05  CUSTOMER-ID                     PIC 9(5).
+       05  CUSTOMER-NAME                   PIC X(30).
+       05  BALANCE                         PIC S9(7)V99 SIGN TRAILING.
+       05  CUSTOMER-STATUS                 PIC X.
+           88  STATUS-ACTIVE                VALUE "A".
+           88  STATUS-CLOSED                VALUE "C".
+           88  STATUS-FROZEN                VALUE "F".
