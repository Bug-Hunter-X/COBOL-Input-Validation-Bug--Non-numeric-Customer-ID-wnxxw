@@ -0,0 +1,12 @@
+      *****************************************************************
+      * AUDITREC - shared AUDIT-LOG-FILE record layout. One line per
+      * customer ID lookup, written to AUDIT-LOG-FILE by CUSTINQ and
+      * CUSTBATCH.
+      *****************************************************************
+       05  AL-TIMESTAMP                    PIC X(21).
+       05  FILLER                          PIC X      VALUE SPACE.
+       05  AL-CUSTOMER-ID                  PIC X(6).
+       05  FILLER                          PIC X      VALUE SPACE.
+       05  AL-VALIDATION-RESULT            PIC X(7).
+       05  FILLER                          PIC X      VALUE SPACE.
+       05  AL-LOOKUP-RESULT                PIC X(9).
