@@ -0,0 +1,116 @@
+      ******************************************************************
+      * PROGRAM-ID. CUSTMIG
+      *
+      * One-time migration utility for req 007's CUSTOMER-STATUS field.
+      * CUSTOMER-FILE is ORGANIZATION RELATIVE with fixed-length
+      * records, so a production CUSTOMER.DAT written before req 007
+      * has 44-byte records (no status byte) and cannot simply be
+      * opened under the current 45-byte CUSTREC layout - every field
+      * after BALANCE would read one record's worth of data out of
+      * alignment. This program reads CUSTOMER.DAT under the OLD
+      * 44-byte layout and rewrites it under the CURRENT CUSTREC
+      * layout (via COPY ... REPLACING, same as every other program)
+      * into CUSTOMER.DAT.NEW, defaulting every migrated record's
+      * status to Active. Run once against a pre-007 CUSTOMER.DAT,
+      * verify the record count printed at the end, then have the
+      * operator swap CUSTOMER.DAT.NEW into place as CUSTOMER.DAT -
+      * the same manual cutover step CUSTRECON already leaves to the
+      * operator when CONTROL-TOTAL-FILE is missing.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CUSTMIG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT OLD-CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS DYNAMIC
+               RELATIVE KEY IS WS-OLD-REL-KEY
+               FILE STATUS IS WS-OLD-FILE-STATUS.
+
+           SELECT NEW-CUSTOMER-FILE ASSIGN TO "CUSTOMER.DAT.NEW"
+               ORGANIZATION IS RELATIVE
+               ACCESS MODE IS RANDOM
+               RELATIVE KEY IS WS-NEW-REL-KEY
+               FILE STATUS IS WS-NEW-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  OLD-CUSTOMER-FILE.
+       01  OLD-CUSTOMER-RECORD.
+           05  OLD-CUSTOMER-ID              PIC 9(5).
+           05  OLD-CUSTOMER-NAME            PIC X(30).
+           05  OLD-BALANCE                  PIC S9(7)V99 SIGN TRAILING.
+
+       FD  NEW-CUSTOMER-FILE.
+       01  NEW-CUSTOMER-RECORD.
+           COPY CUSTREC
+               REPLACING ==CUSTOMER-ID== BY ==CF-CUSTOMER-ID==
+                         ==CUSTOMER-NAME== BY ==CF-CUSTOMER-NAME==
+                         ==BALANCE== BY ==CF-BALANCE==
+                         ==CUSTOMER-STATUS== BY ==CF-CUSTOMER-STATUS==
+                         ==STATUS-ACTIVE== BY ==CF-STATUS-ACTIVE==
+                         ==STATUS-CLOSED== BY ==CF-STATUS-CLOSED==
+                         ==STATUS-FROZEN== BY ==CF-STATUS-FROZEN==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-OLD-REL-KEY                  PIC 9(8) COMP.
+       01  WS-NEW-REL-KEY                  PIC 9(8) COMP.
+       01  WS-OLD-FILE-STATUS              PIC XX.
+       01  WS-NEW-FILE-STATUS              PIC XX.
+       01  WS-OLD-EOF-SWITCH                PIC X     VALUE "N".
+           88  WS-OLD-EOF                   VALUE "Y".
+
+       01  WS-MIGRATED-COUNT                PIC 9(7)   VALUE 0.
+       01  WS-MIGRATED-COUNT-DISPLAY        PIC ZZZ,ZZ9.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           OPEN INPUT OLD-CUSTOMER-FILE.
+           IF WS-OLD-FILE-STATUS = "35" THEN
+               DISPLAY "CUSTOMER.DAT not found - nothing to migrate."
+               GOBACK
+           END-IF.
+
+           OPEN OUTPUT NEW-CUSTOMER-FILE.
+
+           MOVE 1 TO WS-OLD-REL-KEY.
+           START OLD-CUSTOMER-FILE KEY IS NOT LESS THAN WS-OLD-REL-KEY
+               INVALID KEY
+                   SET WS-OLD-EOF TO TRUE
+           END-START.
+
+           PERFORM UNTIL WS-OLD-EOF
+               READ OLD-CUSTOMER-FILE NEXT RECORD
+                   AT END
+                       SET WS-OLD-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 1000-MIGRATE-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE OLD-CUSTOMER-FILE.
+           CLOSE NEW-CUSTOMER-FILE.
+
+           MOVE WS-MIGRATED-COUNT TO WS-MIGRATED-COUNT-DISPLAY.
+           DISPLAY "Migrated " WS-MIGRATED-COUNT-DISPLAY
+               " records to CUSTOMER.DAT.NEW".
+           DISPLAY "Verify the count above, then replace CUSTOMER.DAT "
+               "with CUSTOMER.DAT.NEW.".
+           GOBACK.
+
+       1000-MIGRATE-RECORD.
+           MOVE SPACES TO NEW-CUSTOMER-RECORD.
+           MOVE OLD-CUSTOMER-ID TO CF-CUSTOMER-ID.
+           MOVE OLD-CUSTOMER-NAME TO CF-CUSTOMER-NAME.
+           MOVE OLD-BALANCE TO CF-BALANCE.
+           MOVE "A" TO CF-CUSTOMER-STATUS.
+           MOVE OLD-CUSTOMER-ID TO WS-NEW-REL-KEY.
+           WRITE NEW-CUSTOMER-RECORD
+               INVALID KEY
+                   DISPLAY "Unable to write migrated customer "
+                       OLD-CUSTOMER-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-MIGRATED-COUNT
+           END-WRITE.
